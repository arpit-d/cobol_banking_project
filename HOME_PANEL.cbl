@@ -3,81 +3,103 @@
       * Date: 06/12/22
       * Purpose: READ GADGET DATA & DISPLAY TOTAL VALUE IN FILE
       * Tectonics: cobc
+      *
+      * Modification History
+      * 09/08/24  AD  ACCOUNT TABLE IS NOW BACKED BY ACCTFILE (INDEXED)
+      *               SO CUSTOMERS SURVIVE ACROSS RUNS AND ARE NO
+      *               LONGER CAPPED AT 50 OPEN ACCOUNTS.
+      * 09/08/24  AD  A PIN IS NOW CHALLENGED BEFORE HANDING A
+      *               CUSTOMER OFF TO EXIST-CUST.
+      * 09/08/24  AD  EXIST-CUST NOW OWNS ACCTFILE FOR THE DURATION OF
+      *               A TELLER SESSION (IT NEEDS KEYED ACCESS TO A
+      *               SECOND ACCOUNT FOR TRANSFERS), SO WE CLOSE OUR
+      *               HANDLE BEFORE CALLING IT AND REOPEN AFTER.
+      * 09/08/24  AD  ADDED A SEARCH-BY-LAST-NAME LOOKUP FOR TELLERS
+      *               WHO DON'T HAVE THE CUSTOMER'S ACCOUNT NUMBER.
+      * 09/08/24  AD  NEW ACCOUNTS ARE NOW ONBOARDED WITH STATUS ACTIVE.
+      * 09/08/24  AD  ACCOUNTS NOW CARRY A BRANCH CODE, AND THE SEARCH-
+      *               BY-LAST-NAME LOOKUP CAN FILTER ITS HITS DOWN TO
+      *               ONE BRANCH.
+      * 09/08/24  AD  THE SEARCH-BY-LAST-NAME SCAN WAS TESTING THE
+      *               WRONG FILE STATUS FOR END-OF-FILE (IT SHARED
+      *               WS-ACCT-NOT-FOUND WITH THE RANDOM-READ KEY-NOT-
+      *               FOUND CHECK) AND NEVER STOPPED ON A SHORT MATCH
+      *               LIST. GAVE IT ITS OWN WS-ACCT-EOF CONDITION.
+      * 09/08/24  AD  WS-USER-CHOICE HAD NO VALUE CLAUSE, AND 0 IS ONE
+      *               OF ITS OWN "88 WS-EXIT" VALUES -- ON A FRESH
+      *               RUNTIME-ZEROED FIELD THE MAIN LOOP'S UNTIL TEST
+      *               WAS ALREADY TRUE, SO THE MENU NEVER SHOWED. NOW
+      *               PRIMED TO A NON-TERMINAL VALUE BEFORE THE LOOP.
+      * 09/08/24  AD  A NEW CUSTOMER'S INITIAL DEPOSIT IS NOW JOURNALED
+      *               TO TRANFILE AS A TR-DEPOSIT ENTRY, THE SAME AS
+      *               ANY OTHER DEPOSIT, SO TRIAL-BAL'S OPENING-TOTAL
+      *               DERIVATION SEES IT.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HOME-PANEL.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO "ACCTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AR-BANK-ACCOUNT
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+           COPY ACCTREC.
+
+       FD  TRAN-FILE.
+           COPY TRANREC.
+
        WORKING-STORAGE SECTION.
+           01 WS-ACCT-FILE-STATUS  PIC X(02).
+               88 WS-ACCT-OK           VALUE '00'.
+               88 WS-ACCT-NOT-FOUND    VALUE '23'.
+               88 WS-ACCT-EOF          VALUE '10'.
+               88 WS-ACCT-FILE-MISSING VALUE '35'.
+           01 WS-TRAN-FILE-STATUS  PIC X(02).
+
            01 WS-USER-CHOICE       PIC 9.
                88 WS-NEW-CUST       VALUE 1.
                88 WS-EXISTING-CUST  VALUE 2.
+               88 WS-SEARCH-BY-NAME VALUE 3.
                88 WS-EXIT           VALUE 0.
 
-           01 WS-BANK-DB-TABLE.
-               02 WS-BANK-RECORD OCCURS 50 TIMES INDEXED BY I.
-                   03 WS-BANK-ACCOUNT         PIC 9(8).
-                   03 WS-ACCT-NAME.
-                       05 WS-FNAME            PIC X(20).
-                       05 WS-LNAME            PIC X(30).
-                   03 WS-BALANCE              PIC 9(8).
+           01 WS-IN-ACCT                  PIC 9(8).
+           01 WS-IN-PIN                   PIC 9(4).
 
-           01 WS-IDX                      PIC 9(2) VALUE 01.
+           01 WS-SRCH-LNAME               PIC X(30).
+           01 WS-SRCH-FNAME               PIC X(20).
+           01 WS-SRCH-BRANCH              PIC 9(2).
+           01 WS-MATCH-COUNT              PIC 9(2) VALUE ZEROES.
+           01 WS-MATCH-TABLE.
+               02 WS-MATCH-ACCT OCCURS 20 TIMES PIC 9(8).
 
-           01 WS-IN-ACCT                  PIC 9(8).
+           01 WS-ONBOARD-MODE             PIC X(1) VALUE 'I'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
        MAIN.
+           PERFORM A0100-OPEN-FILES.
            PERFORM A0500-WELCOME-SCREEN.
-           PERFORM A0750-SHOW-MENU.
-           EVALUATE TRUE
-               WHEN WS-NEW-CUST
-                   CALL 'NEW-CUST-MOD'  USING REFERENCE
-                                           WS-ACCT-NAME(WS-IDX)
-                                           WS-BANK-ACCOUNT(WS-IDX)
-                                           WS-BALANCE(WS-IDX)
-                   DISPLAY WS-BANK-RECORD(WS-IDX)
-
-                   COMPUTE WS-IDX = WS-IDX + 1
-                   PERFORM MAIN
-               WHEN WS-EXISTING-CUST
-                   PERFORM A5000-HANDLE-EXISTING-CUSTOMER
-                   PERFORM MAIN
-               WHEN WS-EXIT
-                   PERFORM A4000-WRAP-UP
-               WHEN OTHER
-                   DISPLAY 'WRONG VALUE ENTERED, PLEASE TRY AGAIN'
-                   PERFORM MAIN
-           END-EVALUATE.
-
-           A5000-HANDLE-EXISTING-CUSTOMER.
-           *>SETTING INDEX VALUE TO 1 SO THAT SEARCH ALWAYS STARTS
-           *>FROM 1 AND NOT THE CURRENT VALUE OF INDEX
-               SET I TO 1
-               DISPLAY "WELCOME BACK, PLEASE ENTER YOUR BANK ACCT NO"
-               ACCEPT WS-IN-ACCT
-               SEARCH WS-BANK-RECORD
-                   AT END
-                       DISPLAY "BANK RECORD DOES NOT EXIST"
-                   WHEN WS-BANK-ACCOUNT(I) = WS-IN-ACCT
-
-                       CALL 'EXIST-CUST'  USING REFERENCE
-                                           WS-BALANCE(I)
-                                           WS-BANK-ACCOUNT(I)
-               END-SEARCH.
-
-           A0500-WELCOME-SCREEN.
-               PERFORM S1000-DISPLAY-STARS
-               DISPLAY "WELCOME TO THE BANK"
-               PERFORM S1000-DISPLAY-STARS.
+           MOVE 9 TO WS-USER-CHOICE
+           PERFORM A0750-SHOW-MENU
+               UNTIL WS-EXIT.
+           PERFORM A4000-WRAP-UP.
 
            A0750-SHOW-MENU.
                DISPLAY "PLEASE CHOOSE 1 OF THE BELOW"
                DISPLAY SPACES
                DISPLAY "> 1. NEW CUSTOMER"
-               DISPLAY "> 2. EXISTING CUSTOMER"
+               DISPLAY "> 2. EXISTING CUSTOMER (ACCOUNT NO)"
+               DISPLAY "> 3. EXISTING CUSTOMER (SEARCH BY NAME)"
                DISPLAY "> 0. EXIT"
                ACCEPT WS-USER-CHOICE.
                EVALUATE WS-USER-CHOICE
@@ -85,13 +107,142 @@
                        SET WS-NEW-CUST TO TRUE
                    WHEN 2
                        SET WS-EXISTING-CUST TO TRUE
+                   WHEN 3
+                       SET WS-SEARCH-BY-NAME TO TRUE
                    WHEN 0
-                       SET WS-EXIT TO TRUE.
+                       SET WS-EXIT TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'WRONG VALUE ENTERED, PLEASE TRY AGAIN'
+               END-EVALUATE.
+
+               EVALUATE TRUE
+                   WHEN WS-NEW-CUST
+                       PERFORM A2000-CREATE-NEW-CUSTOMER
+                   WHEN WS-EXISTING-CUST
+                       PERFORM A5000-HANDLE-EXISTING-CUSTOMER
+                   WHEN WS-SEARCH-BY-NAME
+                       PERFORM A5500-LOOKUP-BY-LAST-NAME
+               END-EVALUATE.
+
+           A0100-OPEN-FILES.
+               OPEN I-O ACCT-FILE
+               IF WS-ACCT-FILE-MISSING
+                   OPEN OUTPUT ACCT-FILE
+                   CLOSE ACCT-FILE
+                   OPEN I-O ACCT-FILE
+               END-IF
+               OPEN EXTEND TRAN-FILE
+               IF WS-TRAN-FILE-STATUS = '05'
+                   OR WS-TRAN-FILE-STATUS = '35'
+                   OPEN OUTPUT TRAN-FILE
+               END-IF.
+
+           A2000-CREATE-NEW-CUSTOMER.
+               CALL 'NEW-CUST-MOD'  USING REFERENCE
+                                       AR-ACCT-NAME
+                                       AR-BANK-ACCOUNT
+                                       AR-BALANCE
+                                       AR-PIN
+                                       WS-ONBOARD-MODE
+                                       AR-BRANCH-CODE
+               SET AR-ACTIVE TO TRUE
+               WRITE AR-ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "ACCOUNT NUMBER ALREADY IN USE"
+                   NOT INVALID KEY
+                       DISPLAY AR-ACCOUNT-RECORD
+                       PERFORM A2100-WRITE-JOURNAL-ENTRY
+               END-WRITE.
+
+           A2100-WRITE-JOURNAL-ENTRY.
+               MOVE AR-BANK-ACCOUNT   TO TR-BANK-ACCOUNT
+               SET TR-DEPOSIT         TO TRUE
+               MOVE AR-BALANCE        TO TR-AMOUNT
+               MOVE ZEROES            TO TR-OLD-BALANCE
+               MOVE AR-BALANCE        TO TR-NEW-BALANCE
+               MOVE AR-BRANCH-CODE    TO TR-BRANCH-CODE
+               MOVE 'N'               TO TR-LARGE-TXN-FLAG
+               MOVE 'N'               TO TR-CROSS-BRANCH-FLAG
+               MOVE FUNCTION CURRENT-DATE(1:14) TO TR-TIMESTAMP
+               WRITE TR-JOURNAL-RECORD.
+
+           A5000-HANDLE-EXISTING-CUSTOMER.
+               DISPLAY "WELCOME BACK, PLEASE ENTER YOUR BANK ACCT NO"
+               ACCEPT WS-IN-ACCT
+               PERFORM A5200-VERIFY-PIN-AND-TRANSACT.
+
+           A5200-VERIFY-PIN-AND-TRANSACT.
+               MOVE WS-IN-ACCT TO AR-BANK-ACCOUNT
+               READ ACCT-FILE
+                   INVALID KEY
+                       DISPLAY "BANK RECORD DOES NOT EXIST"
+                   NOT INVALID KEY
+                       DISPLAY "PLEASE ENTER YOUR PIN"
+                       ACCEPT WS-IN-PIN
+                       IF WS-IN-PIN NOT = AR-PIN
+                           DISPLAY "INCORRECT PIN, ACCESS DENIED"
+                       ELSE
+                           CLOSE ACCT-FILE
+                           CLOSE TRAN-FILE
+                           CALL 'EXIST-CUST'  USING REFERENCE
+                                               AR-BANK-ACCOUNT
+                           OPEN I-O ACCT-FILE
+                           OPEN EXTEND TRAN-FILE
+                       END-IF
+               END-READ.
+
+           A5500-LOOKUP-BY-LAST-NAME.
+               DISPLAY "ENTER LAST NAME TO SEARCH"
+               ACCEPT WS-SRCH-LNAME
+               DISPLAY "ENTER FIRST NAME (OR LEAVE BLANK FOR ANY)"
+               ACCEPT WS-SRCH-FNAME
+               DISPLAY "ENTER BRANCH CODE (OR 00 FOR ANY BRANCH)"
+               ACCEPT WS-SRCH-BRANCH
+               MOVE ZEROES TO WS-MATCH-COUNT
+               MOVE ZEROES TO AR-BANK-ACCOUNT
+               START ACCT-FILE KEY NOT LESS THAN AR-BANK-ACCOUNT
+                   INVALID KEY
+                       CONTINUE
+               END-START
+               PERFORM A5600-SCAN-FOR-NAME-MATCH UNTIL WS-ACCT-EOF
+                   OR WS-MATCH-COUNT > 19
+               IF WS-MATCH-COUNT = ZEROES
+                   DISPLAY "NO MATCHING CUSTOMERS FOUND"
+               ELSE
+                   DISPLAY "ENTER THE ACCOUNT NUMBER YOU WANT"
+                   ACCEPT WS-IN-ACCT
+                   PERFORM A5200-VERIFY-PIN-AND-TRANSACT
+               END-IF.
+
+           A5600-SCAN-FOR-NAME-MATCH.
+               READ ACCT-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF AR-LNAME = WS-SRCH-LNAME
+                           AND (WS-SRCH-FNAME = SPACES
+                               OR AR-FNAME = WS-SRCH-FNAME)
+                           AND (WS-SRCH-BRANCH = ZEROES
+                               OR AR-BRANCH-CODE = WS-SRCH-BRANCH)
+                           ADD 1 TO WS-MATCH-COUNT
+                           MOVE AR-BANK-ACCOUNT
+                               TO WS-MATCH-ACCT(WS-MATCH-COUNT)
+                           DISPLAY AR-BANK-ACCOUNT " " AR-FNAME " "
+                               AR-LNAME
+                       END-IF
+               END-READ.
+
+           A0500-WELCOME-SCREEN.
+               PERFORM S1000-DISPLAY-STARS
+               DISPLAY "WELCOME TO THE BANK"
+               PERFORM S1000-DISPLAY-STARS.
 
            S1000-DISPLAY-STARS.
                DISPLAY '**************************'.
 
            A4000-WRAP-UP.
+               CLOSE ACCT-FILE
+               CLOSE TRAN-FILE
                DISPLAY "***BYE***"
                STOP RUN.
 
