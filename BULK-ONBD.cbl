@@ -0,0 +1,217 @@
+      ******************************************************************
+      * Author: ARPIT D
+      * Date: 09/08/24
+      * Purpose: BULK CUSTOMER ONBOARDING. READS A FLAT FILE OF NEW
+      *          CUSTOMERS (NAME, INITIAL DEPOSIT, PIN) AND RUNS EACH
+      *          ONE THROUGH NEW-CUST-MOD IN BATCH MODE SO NO OPERATOR
+      *          HAS TO SIT AND ACCEPT EVERY FIELD ONE AT A TIME.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 09/08/24  AD  EACH BULK-FILE ROW NOW CARRIES A BRANCH CODE,
+      *               WHICH FLOWS THROUGH TO AR-BRANCH-CODE ON THE
+      *               NEW ACCOUNT.
+      * 09/08/24  AD  A ROW WITH A BLANK NAME OR A MISSING/NON-NUMERIC
+      *               DEPOSIT, PIN, OR BRANCH CODE IS NOW REJECTED AND
+      *               COUNTED INSTEAD OF BEING ONBOARDED AS-IS -- BATCH
+      *               MODE HAS NO ACCEPT LOOP TO CATCH THIS THE WAY THE
+      *               INTERACTIVE PATH DOES.
+      * 09/08/24  AD  EACH ONBOARDED CUSTOMER'S INITIAL DEPOSIT IS NOW
+      *               JOURNALED TO TRANFILE AS A TR-DEPOSIT ENTRY, THE
+      *               SAME AS HOME-PANEL'S INTERACTIVE ONBOARDING PATH.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BULK-ONBD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BULK-FILE ASSIGN TO "BULKCUST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BULK-FILE-STATUS.
+
+           SELECT ACCT-FILE ASSIGN TO "ACCTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AR-BANK-ACCOUNT
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "BULKRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BULK-FILE.
+       01  BF-CUSTOMER-RECORD.
+           05  BF-FNAME                PIC X(20).
+           05  BF-LNAME                PIC X(30).
+           05  BF-BALANCE              PIC 9(08).
+           05  BF-PIN                  PIC 9(04).
+           05  BF-BRANCH-CODE          PIC 9(02).
+
+       FD  ACCT-FILE.
+           COPY ACCTREC.
+
+       FD  RPT-FILE.
+       01  RPT-LINE                  PIC X(80).
+
+       FD  TRAN-FILE.
+           COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+           01 WS-BULK-FILE-STATUS    PIC X(02).
+               88 WS-BULK-EOF            VALUE '10'.
+           01 WS-ACCT-FILE-STATUS    PIC X(02).
+               88 WS-ACCT-FILE-MISSING   VALUE '35'.
+           01 WS-RPT-FILE-STATUS     PIC X(02).
+           01 WS-TRAN-FILE-STATUS    PIC X(02).
+
+           01 WS-ONBOARD-MODE        PIC X(01) VALUE 'B'.
+           01 WS-ONBOARD-COUNT       PIC 9(06) VALUE ZEROES.
+           01 WS-REJECT-COUNT        PIC 9(06) VALUE ZEROES.
+
+           01 WS-ROW-VALID           PIC X(01).
+               88 WS-ROW-OK              VALUE 'Y'.
+
+           01 WS-RPT-DETAIL.
+               05 FILLER              PIC X(04) VALUE SPACES.
+               05 WS-RPT-ACCT         PIC 9(08).
+               05 FILLER              PIC X(04) VALUE SPACES.
+               05 WS-RPT-BRANCH       PIC 9(02).
+               05 FILLER              PIC X(04) VALUE SPACES.
+               05 WS-RPT-FNAME        PIC X(20).
+               05 WS-RPT-LNAME        PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       MAIN.
+           PERFORM A0100-OPEN-FILES.
+           PERFORM A0200-PRINT-HEADER.
+           PERFORM A0300-READ-NEXT-CUSTOMER.
+           PERFORM A1000-ONBOARD-CUSTOMER UNTIL WS-BULK-EOF.
+           PERFORM A2000-PRINT-SUMMARY.
+           PERFORM A9000-CLOSE-FILES.
+           STOP RUN.
+
+           A0100-OPEN-FILES.
+               OPEN INPUT BULK-FILE
+               OPEN I-O ACCT-FILE
+               IF WS-ACCT-FILE-MISSING
+                   OPEN OUTPUT ACCT-FILE
+                   CLOSE ACCT-FILE
+                   OPEN I-O ACCT-FILE
+               END-IF
+               OPEN OUTPUT RPT-FILE
+               OPEN EXTEND TRAN-FILE
+               IF WS-TRAN-FILE-STATUS = '05'
+                   OR WS-TRAN-FILE-STATUS = '35'
+                   OPEN OUTPUT TRAN-FILE
+               END-IF.
+
+           A0200-PRINT-HEADER.
+               MOVE "BULK CUSTOMER ONBOARDING REPORT" TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE "ACCOUNT     BR  FIRST NAME           LAST NAME"
+                   TO RPT-LINE
+               WRITE RPT-LINE.
+
+           A0300-READ-NEXT-CUSTOMER.
+               READ BULK-FILE
+                   AT END
+                       CONTINUE
+               END-READ.
+
+           A1000-ONBOARD-CUSTOMER.
+               PERFORM A1050-VALIDATE-ROW
+               IF WS-ROW-OK
+                   MOVE BF-FNAME       TO AR-FNAME
+                   MOVE BF-LNAME       TO AR-LNAME
+                   MOVE BF-BALANCE     TO AR-BALANCE
+                   MOVE BF-PIN         TO AR-PIN
+                   MOVE BF-BRANCH-CODE TO AR-BRANCH-CODE
+                   CALL 'NEW-CUST-MOD'  USING REFERENCE
+                                           AR-ACCT-NAME
+                                           AR-BANK-ACCOUNT
+                                           AR-BALANCE
+                                           AR-PIN
+                                           WS-ONBOARD-MODE
+                                           AR-BRANCH-CODE
+                   SET AR-ACTIVE TO TRUE
+                   WRITE AR-ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY "ACCOUNT NUMBER ALREADY IN USE"
+                       NOT INVALID KEY
+                           ADD 1 TO WS-ONBOARD-COUNT
+                           PERFORM A1100-WRITE-REPORT-LINE
+                           PERFORM A1150-WRITE-JOURNAL-ENTRY
+                   END-WRITE
+               ELSE
+                   ADD 1 TO WS-REJECT-COUNT
+               END-IF
+               PERFORM A0300-READ-NEXT-CUSTOMER.
+
+           A1150-WRITE-JOURNAL-ENTRY.
+               MOVE AR-BANK-ACCOUNT   TO TR-BANK-ACCOUNT
+               SET TR-DEPOSIT         TO TRUE
+               MOVE AR-BALANCE        TO TR-AMOUNT
+               MOVE ZEROES            TO TR-OLD-BALANCE
+               MOVE AR-BALANCE        TO TR-NEW-BALANCE
+               MOVE AR-BRANCH-CODE    TO TR-BRANCH-CODE
+               MOVE 'N'               TO TR-LARGE-TXN-FLAG
+               MOVE 'N'               TO TR-CROSS-BRANCH-FLAG
+               MOVE FUNCTION CURRENT-DATE(1:14) TO TR-TIMESTAMP
+               WRITE TR-JOURNAL-RECORD.
+
+           A1050-VALIDATE-ROW.
+               MOVE 'Y' TO WS-ROW-VALID
+               IF BF-FNAME = SPACES OR BF-LNAME = SPACES
+                   DISPLAY "REJECTED ROW: BLANK NAME"
+                   MOVE 'N' TO WS-ROW-VALID
+               ELSE IF BF-BALANCE NOT NUMERIC OR BF-BALANCE = ZEROES
+                   DISPLAY "REJECTED ROW: INVALID DEPOSIT FOR "
+                       BF-FNAME " " BF-LNAME
+                   MOVE 'N' TO WS-ROW-VALID
+               ELSE IF BF-PIN NOT NUMERIC OR BF-PIN = ZEROES
+                   DISPLAY "REJECTED ROW: INVALID PIN FOR "
+                       BF-FNAME " " BF-LNAME
+                   MOVE 'N' TO WS-ROW-VALID
+               ELSE IF BF-BRANCH-CODE NOT NUMERIC
+                   OR BF-BRANCH-CODE = ZEROES
+                   DISPLAY "REJECTED ROW: INVALID BRANCH CODE FOR "
+                       BF-FNAME " " BF-LNAME
+                   MOVE 'N' TO WS-ROW-VALID
+               END-IF.
+
+           A1100-WRITE-REPORT-LINE.
+               MOVE AR-BANK-ACCOUNT TO WS-RPT-ACCT
+               MOVE AR-BRANCH-CODE  TO WS-RPT-BRANCH
+               MOVE AR-FNAME        TO WS-RPT-FNAME
+               MOVE AR-LNAME        TO WS-RPT-LNAME
+               MOVE WS-RPT-DETAIL   TO RPT-LINE
+               WRITE RPT-LINE.
+
+           A2000-PRINT-SUMMARY.
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE "TOTAL CUSTOMERS ONBOARDED" TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE WS-ONBOARD-COUNT TO WS-RPT-ACCT
+               MOVE WS-RPT-DETAIL TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE "TOTAL ROWS REJECTED" TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE WS-REJECT-COUNT TO WS-RPT-ACCT
+               MOVE WS-RPT-DETAIL TO RPT-LINE
+               WRITE RPT-LINE.
+
+           A9000-CLOSE-FILES.
+               CLOSE BULK-FILE
+               CLOSE ACCT-FILE
+               CLOSE RPT-FILE
+               CLOSE TRAN-FILE.
+
+       END PROGRAM BULK-ONBD.
