@@ -3,38 +3,181 @@
       * Date: 12/12/22
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modification History
+      * 09/08/24  AD  ACCOUNT NUMBERS ARE NOW ISSUED FROM A PERSISTENT
+      *               CONTROL FILE (ACCTCTL) INSTEAD OF THE CURRENT
+      *               TIME, SO TWO ONBOARDINGS IN THE SAME INSTANT
+      *               CAN NEVER COLLIDE. THE NUMBER CARRIES A BRANCH
+      *               PREFIX FROM THE CONTROL RECORD.
+      * 09/08/24  AD  CAPTURE A PIN AT ONBOARDING SO EXISTING-CUSTOMER
+      *               TRANSACTIONS CAN BE CHALLENGED AGAINST IT.
+      * 09/08/24  AD  NAME, DEPOSIT, AND PIN ENTRY ARE NOW RE-PROMPTED
+      *               ON BLANK OR ZERO INPUT INSTEAD OF ONBOARDING A
+      *               CUSTOMER WITH JUNK DATA.
+      * 09/08/24  AD  ADDED LS-MODE SO A BATCH DRIVER CAN SUPPLY NAME/
+      *               DEPOSIT/PIN ITSELF AND SKIP THE INTERACTIVE
+      *               PROMPTS, WHILE STILL GETTING A CONTROL-FILE
+      *               ACCOUNT NUMBER FROM A2000-GENERATE-ACCOUNT-NO.
+      * 09/08/24  AD  THE BRANCH IS NO LONGER HARD-CODED TO 01. AN
+      *               INTERACTIVE CALLER IS NOW PROMPTED FOR THE
+      *               BRANCH CODE, AND A BATCH CALLER SUPPLIES ONE IN
+      *               LS-BRANCH-CODE, WHICH DRIVES BOTH THE CONTROL-
+      *               FILE LOOKUP AND THE ACCOUNT NUMBER PREFIX.
+      * 09/08/24  AD  DEPOSIT, PIN, AND BRANCH CODE ENTRY NOW REJECT
+      *               NON-NUMERIC INPUT TOO, NOT JUST ZERO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NEW-CUST-MOD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE ASSIGN TO "ACCTCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CT-BRANCH-CODE
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CTL-FILE.
+           COPY CTLREC.
+
        WORKING-STORAGE SECTION.
+           01 WS-CTL-FILE-STATUS      PIC X(02).
+               88 WS-CTL-NOT-FOUND        VALUE '23'.
+               88 WS-CTL-FILE-MISSING     VALUE '35'.
+
        LINKAGE SECTION.
            01 LS-BANK-ACCOUNT        PIC 9(8).
            01 LS-ACCT-NAME.
                02 LS-FNAME            PIC X(20).
                02 LS-LNAME            PIC X(30).
            01 LS-BALANCE             PIC 9(8).
+           01 LS-PIN                 PIC 9(4).
            01 LS-IDX                 PIC 9(2) VALUE 1.
+           01 LS-MODE                PIC X(1).
+               88 LS-INTERACTIVE         VALUE 'I'.
+               88 LS-BATCH               VALUE 'B'.
+           01 LS-BRANCH-CODE         PIC 9(2).
 
        PROCEDURE DIVISION USING LS-ACCT-NAME
                                 LS-BANK-ACCOUNT
-                                LS-BALANCE.
+                                LS-BALANCE
+                                LS-PIN
+                                LS-MODE
+                                LS-BRANCH-CODE.
 
 
        MAIN-PROCEDURE.
            A1000-GET-USER-INFORMATION.
-               DISPLAY 'WE ARE GLAD TO WELCOME YOU ONBOARD!!'
-               DISPLAY SPACES
+               IF LS-BATCH
+                   CONTINUE
+               ELSE
+                   DISPLAY 'WE ARE GLAD TO WELCOME YOU ONBOARD!!'
+                   DISPLAY SPACES
+                   PERFORM A1100-GET-FIRST-NAME
+                   DISPLAY 'WELCOME, ' LS-FNAME
+                   PERFORM A1200-GET-LAST-NAME
+                   PERFORM A1300-GET-INITIAL-DEPOSIT
+                   PERFORM A1500-GET-PIN
+                   PERFORM A1600-GET-BRANCH-CODE
+               END-IF
+               PERFORM A2000-GENERATE-ACCOUNT-NO.
+
+           A1100-GET-FIRST-NAME.
+               MOVE SPACES TO LS-FNAME
+               PERFORM A1110-PROMPT-FIRST-NAME
+                   UNTIL LS-FNAME NOT = SPACES.
+
+           A1110-PROMPT-FIRST-NAME.
                DISPLAY 'FIRST NAME?'
                ACCEPT LS-FNAME
-               DISPLAY 'WELCOME, ' LS-FNAME
+               IF LS-FNAME = SPACES
+                   DISPLAY 'FIRST NAME CANNOT BE BLANK, TRY AGAIN'
+               END-IF.
+
+           A1200-GET-LAST-NAME.
+               MOVE SPACES TO LS-LNAME
+               PERFORM A1210-PROMPT-LAST-NAME
+                   UNTIL LS-LNAME NOT = SPACES.
+
+           A1210-PROMPT-LAST-NAME.
                DISPLAY 'LAST NAME?'
                ACCEPT LS-LNAME
+               IF LS-LNAME = SPACES
+                   DISPLAY 'LAST NAME CANNOT BE BLANK, TRY AGAIN'
+               END-IF.
+
+           A1300-GET-INITIAL-DEPOSIT.
+               MOVE ZEROES TO LS-BALANCE
+               PERFORM A1310-PROMPT-INITIAL-DEPOSIT
+                   UNTIL LS-BALANCE NOT = ZEROES.
+
+           A1310-PROMPT-INITIAL-DEPOSIT.
                DISPLAY 'ENTER INITIAL DEPOSIT'
-               ACCEPT LS-BALANCE.
+               ACCEPT LS-BALANCE
+               IF LS-BALANCE NOT NUMERIC
+                   DISPLAY 'INITIAL DEPOSIT MUST BE NUMERIC, TRY AGAIN'
+                   MOVE ZEROES TO LS-BALANCE
+               ELSE IF LS-BALANCE = ZEROES
+                   DISPLAY 'INITIAL DEPOSIT MUST BE GREATER THAN ZERO'
+               END-IF.
+
+           A1500-GET-PIN.
+               MOVE ZEROES TO LS-PIN
+               PERFORM A1510-PROMPT-PIN
+                   UNTIL LS-PIN NOT = ZEROES.
+
+           A1510-PROMPT-PIN.
+               DISPLAY 'CHOOSE A 4-DIGIT PIN FOR THIS ACCOUNT'
+               ACCEPT LS-PIN
+               IF LS-PIN NOT NUMERIC
+                   DISPLAY 'PIN MUST BE NUMERIC, PLEASE TRY AGAIN'
+                   MOVE ZEROES TO LS-PIN
+               ELSE IF LS-PIN = ZEROES
+                   DISPLAY 'PIN CANNOT BE ZERO, PLEASE TRY AGAIN'
+               END-IF.
+
+           A1600-GET-BRANCH-CODE.
+               MOVE ZEROES TO LS-BRANCH-CODE
+               PERFORM A1610-PROMPT-BRANCH-CODE
+                   UNTIL LS-BRANCH-CODE NOT = ZEROES.
+
+           A1610-PROMPT-BRANCH-CODE.
+               DISPLAY 'ENTER THE 2-DIGIT BRANCH CODE FOR THIS ACCOUNT'
+               ACCEPT LS-BRANCH-CODE
+               IF LS-BRANCH-CODE NOT NUMERIC
+                   DISPLAY 'BRANCH CODE MUST BE NUMERIC, TRY AGAIN'
+                   MOVE ZEROES TO LS-BRANCH-CODE
+               ELSE IF LS-BRANCH-CODE = ZEROES
+                   DISPLAY 'BRANCH CODE CANNOT BE ZERO, TRY AGAIN'
+               END-IF.
 
            A2000-GENERATE-ACCOUNT-NO.
-              MOVE FUNCTION CURRENT-DATE(9:8) to LS-BANK-ACCOUNT.
+               OPEN I-O CTL-FILE
+               IF WS-CTL-FILE-MISSING
+                   OPEN OUTPUT CTL-FILE
+                   CLOSE CTL-FILE
+                   OPEN I-O CTL-FILE
+               END-IF
+
+               MOVE LS-BRANCH-CODE TO CT-BRANCH-CODE
+               READ CTL-FILE
+                   INVALID KEY
+                       MOVE 0 TO CT-LAST-SEQ-NO
+               END-READ
+
+               ADD 1 TO CT-LAST-SEQ-NO
+               IF WS-CTL-NOT-FOUND
+                   WRITE CT-CONTROL-RECORD
+               ELSE
+                   REWRITE CT-CONTROL-RECORD
+               END-IF
+
+               COMPUTE LS-BANK-ACCOUNT =
+                   (CT-BRANCH-CODE * 1000000) + CT-LAST-SEQ-NO
+
+               CLOSE CTL-FILE.
 
        EXIT.
