@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Author: ARPIT D
+      * Date: 09/08/24
+      * Purpose: END-OF-DAY TRIAL BALANCE REPORT. SUMS THE CLOSING
+      *          BALANCE ACROSS EVERY ACCOUNT ON ACCTFILE, THEN SCANS
+      *          TODAY'S ENTRIES ON TRANFILE TO SHOW THE DAY'S
+      *          DEPOSITS AND WITHDRAWALS AND THE RESULTING OPENING
+      *          TOTAL.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 09/08/24  AD  THE OPERATOR CAN NOW LIMIT THE REPORT TO ONE
+      *               BRANCH INSTEAD OF ALWAYS COVERING EVERY ACCOUNT.
+      * 09/08/24  AD  WS-RPT-AMOUNT WAS AN UNSIGNED EDITED PICTURE, SO
+      *               A NEGATIVE DERIVED OPENING TOTAL PRINTED WITH ITS
+      *               MINUS SIGN SILENTLY DROPPED. GAVE IT A TRAILING
+      *               SIGN-CONTROL POSITION SO A NEGATIVE TOTAL PRINTS
+      *               AS SUCH.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIAL-BAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO "ACCTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AR-BANK-ACCOUNT
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "TRBALRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+           COPY ACCTREC.
+
+       FD  TRAN-FILE.
+           COPY TRANREC.
+
+       FD  RPT-FILE.
+       01  RPT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-ACCT-FILE-STATUS    PIC X(02).
+               88 WS-ACCT-EOF            VALUE '10'.
+           01 WS-TRAN-FILE-STATUS    PIC X(02).
+               88 WS-TRAN-EOF            VALUE '10'.
+           01 WS-RPT-FILE-STATUS     PIC X(02).
+
+           01 WS-TODAY               PIC 9(08).
+           01 WS-TR-DATE             PIC 9(08).
+           01 WS-BRANCH-FILTER       PIC 9(02).
+
+           01 WS-CLOSING-TOTAL       PIC 9(12) VALUE ZEROES.
+           01 WS-OPENING-TOTAL       PIC S9(12) VALUE ZEROES.
+           01 WS-TOTAL-DEPOSITS      PIC 9(12) VALUE ZEROES.
+           01 WS-TOTAL-WITHDRAWALS   PIC 9(12) VALUE ZEROES.
+
+           01 WS-RPT-AMOUNT-LINE.
+               05 FILLER              PIC X(04) VALUE SPACES.
+               05 WS-RPT-LABEL        PIC X(22).
+               05 WS-RPT-AMOUNT       PIC $,$$$,$$$,$$$,$$9-.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           PERFORM A0100-OPEN-FILES.
+           PERFORM A0150-GET-BRANCH-FILTER.
+           PERFORM A1000-SUM-ACCOUNT-BALANCES.
+           PERFORM A2000-SCAN-TODAYS-JOURNAL.
+           PERFORM A3000-PRINT-REPORT.
+           PERFORM A9000-CLOSE-FILES.
+           STOP RUN.
+
+           A0100-OPEN-FILES.
+               OPEN INPUT ACCT-FILE
+               OPEN INPUT TRAN-FILE
+               OPEN OUTPUT RPT-FILE.
+
+           A0150-GET-BRANCH-FILTER.
+               DISPLAY "ENTER BRANCH CODE TO REPORT (OR 00 FOR ALL)"
+               ACCEPT WS-BRANCH-FILTER.
+
+           A1000-SUM-ACCOUNT-BALANCES.
+               READ ACCT-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+               END-READ
+               PERFORM UNTIL WS-ACCT-EOF
+                   IF WS-BRANCH-FILTER = ZEROES
+                       OR AR-BRANCH-CODE = WS-BRANCH-FILTER
+                       ADD AR-BALANCE TO WS-CLOSING-TOTAL
+                   END-IF
+                   READ ACCT-FILE NEXT RECORD
+                       AT END
+                           CONTINUE
+                   END-READ
+               END-PERFORM.
+
+           A2000-SCAN-TODAYS-JOURNAL.
+               READ TRAN-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               PERFORM UNTIL WS-TRAN-EOF
+                   MOVE TR-TIMESTAMP(1:8) TO WS-TR-DATE
+                   IF WS-TR-DATE = WS-TODAY
+                       AND (WS-BRANCH-FILTER = ZEROES
+                           OR TR-BRANCH-CODE = WS-BRANCH-FILTER)
+                       EVALUATE TRUE
+                           WHEN TR-DEPOSIT
+                           WHEN TR-TRANSFER-IN
+                           WHEN TR-INTEREST
+                               ADD TR-AMOUNT TO WS-TOTAL-DEPOSITS
+                           WHEN TR-WITHDRAWAL
+                           WHEN TR-TRANSFER-OUT
+                               ADD TR-AMOUNT TO WS-TOTAL-WITHDRAWALS
+                       END-EVALUATE
+                   END-IF
+                   READ TRAN-FILE
+                       AT END
+                           CONTINUE
+                   END-READ
+               END-PERFORM
+               COMPUTE WS-OPENING-TOTAL =
+                   WS-CLOSING-TOTAL - WS-TOTAL-DEPOSITS
+                       + WS-TOTAL-WITHDRAWALS.
+
+           A3000-PRINT-REPORT.
+               MOVE "END OF DAY TRIAL BALANCE REPORT" TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE
+
+               MOVE "OPENING TOTAL"        TO WS-RPT-LABEL
+               MOVE WS-OPENING-TOTAL       TO WS-RPT-AMOUNT
+               MOVE WS-RPT-AMOUNT-LINE     TO RPT-LINE
+               WRITE RPT-LINE
+
+               MOVE "TOTAL DEPOSITS"       TO WS-RPT-LABEL
+               MOVE WS-TOTAL-DEPOSITS      TO WS-RPT-AMOUNT
+               MOVE WS-RPT-AMOUNT-LINE     TO RPT-LINE
+               WRITE RPT-LINE
+
+               MOVE "TOTAL WITHDRAWALS"    TO WS-RPT-LABEL
+               MOVE WS-TOTAL-WITHDRAWALS   TO WS-RPT-AMOUNT
+               MOVE WS-RPT-AMOUNT-LINE     TO RPT-LINE
+               WRITE RPT-LINE
+
+               MOVE "CLOSING TOTAL"        TO WS-RPT-LABEL
+               MOVE WS-CLOSING-TOTAL       TO WS-RPT-AMOUNT
+               MOVE WS-RPT-AMOUNT-LINE     TO RPT-LINE
+               WRITE RPT-LINE.
+
+           A9000-CLOSE-FILES.
+               CLOSE ACCT-FILE
+               CLOSE TRAN-FILE
+               CLOSE RPT-FILE.
+
+       END PROGRAM TRIAL-BAL.
