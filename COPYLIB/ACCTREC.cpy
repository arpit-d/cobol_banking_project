@@ -0,0 +1,18 @@
+      ******************************************************************
+      * ACCTREC - CUSTOMER / ACCOUNT RECORD LAYOUT
+      * SHARED BY HOME-PANEL, NEW-CUST-MOD, EXIST-CUST AND THE BATCH
+      * PROGRAMS THAT READ OR MAINTAIN THE ACCOUNT FILE (ACCTFILE).
+      ******************************************************************
+       01  AR-ACCOUNT-RECORD.
+           05  AR-BANK-ACCOUNT         PIC 9(08).
+           05  AR-BRANCH-CODE          PIC 9(02).
+           05  AR-ACCT-NAME.
+               10  AR-FNAME            PIC X(20).
+               10  AR-LNAME            PIC X(30).
+           05  AR-BALANCE              PIC 9(08).
+           05  AR-PIN                  PIC 9(04).
+           05  AR-STATUS               PIC X(01).
+               88  AR-ACTIVE               VALUE 'A'.
+               88  AR-DORMANT              VALUE 'D'.
+               88  AR-FROZEN               VALUE 'F'.
+               88  AR-CLOSED               VALUE 'C'.
