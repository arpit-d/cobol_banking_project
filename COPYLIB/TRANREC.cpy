@@ -0,0 +1,22 @@
+      ******************************************************************
+      * TRANREC - TRANSACTION JOURNAL RECORD LAYOUT
+      * ONE RECORD IS WRITTEN TO TRANFILE FOR EVERY WITHDRAWAL,
+      * DEPOSIT, TRANSFER LEG AND INTEREST POSTING IN THE SYSTEM.
+      ******************************************************************
+       01  TR-JOURNAL-RECORD.
+           05  TR-BANK-ACCOUNT         PIC 9(08).
+           05  TR-TYPE                 PIC X(01).
+               88  TR-WITHDRAWAL           VALUE 'W'.
+               88  TR-DEPOSIT              VALUE 'D'.
+               88  TR-TRANSFER-OUT         VALUE 'T'.
+               88  TR-TRANSFER-IN          VALUE 'R'.
+               88  TR-INTEREST             VALUE 'I'.
+           05  TR-AMOUNT               PIC 9(08).
+           05  TR-OLD-BALANCE          PIC 9(08).
+           05  TR-NEW-BALANCE          PIC 9(08).
+           05  TR-TIMESTAMP            PIC 9(14).
+           05  TR-LARGE-TXN-FLAG       PIC X(01).
+               88  TR-LARGE-TXN            VALUE 'Y'.
+           05  TR-BRANCH-CODE          PIC 9(02).
+           05  TR-CROSS-BRANCH-FLAG    PIC X(01).
+               88  TR-CROSS-BRANCH         VALUE 'Y'.
