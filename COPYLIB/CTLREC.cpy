@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CTLREC - ACCOUNT NUMBER CONTROL RECORD
+      * ONE RECORD PER BRANCH, HOLDING THE LAST SEQUENCE NUMBER
+      * ISSUED FOR THAT BRANCH. NEW ACCOUNT NUMBERS ARE BUILT AS
+      * BRANCH PREFIX (2 DIGITS) + SEQUENCE (6 DIGITS) = 8 DIGITS,
+      * SO THEY CAN NEVER COLLIDE ACROSS CUSTOMERS OR BRANCHES.
+      ******************************************************************
+       01  CT-CONTROL-RECORD.
+           05  CT-BRANCH-CODE          PIC 9(02).
+           05  CT-LAST-SEQ-NO          PIC 9(06).
