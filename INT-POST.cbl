@@ -0,0 +1,194 @@
+      ******************************************************************
+      * Author: ARPIT D
+      * Date: 09/08/24
+      * Purpose: NIGHTLY BATCH INTEREST POSTING ACROSS ACCTFILE.
+      *          APPLIES A TIERED RATE TO EACH ACCOUNT BALANCE, POSTS
+      *          THE CREDIT, JOURNALS IT, AND PRINTS A SUMMARY REPORT.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 09/08/24  AD  CLOSED AND FROZEN ACCOUNTS NO LONGER RECEIVE
+      *               INTEREST.
+      * 09/08/24  AD  THE OPERATOR CAN NOW LIMIT THE RUN TO ONE BRANCH
+      *               INSTEAD OF ALWAYS POSTING INTEREST ACROSS THE
+      *               WHOLE ACCOUNT FILE.
+      * 09/08/24  AD  AN INTEREST CREDIT THAT WOULD OVERFLOW THE
+      *               BALANCE WAS STILL FALLING THROUGH TO THE REWRITE,
+      *               THE ACCOUNTS-PROCESSED COUNT, AND A JOURNAL
+      *               ENTRY -- COUNTING A SKIPPED POSTING AS DONE AND
+      *               LEAVING A PHANTOM ZERO-AMOUNT TR-INTEREST RECORD
+      *               IN THE AUDIT TRAIL. THE REWRITE/COUNT/JOURNAL ARE
+      *               NOW GATED ON NOT ON SIZE ERROR, THE SAME AS
+      *               EXIST-CUST'S OVERFLOW GUARDS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INT-POST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO "ACCTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AR-BANK-ACCOUNT
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "INTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+           COPY ACCTREC.
+
+       FD  TRAN-FILE.
+           COPY TRANREC.
+
+       FD  RPT-FILE.
+       01  RPT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-ACCT-FILE-STATUS    PIC X(02).
+               88 WS-ACCT-EOF            VALUE '10'.
+           01 WS-TRAN-FILE-STATUS    PIC X(02).
+           01 WS-RPT-FILE-STATUS     PIC X(02).
+
+      *    TIERED INTEREST RATE TABLE. CHANGE THESE TO RE-PRICE.
+           01 WS-RATE-TIER-1         PIC V9(4) VALUE .0100.
+           01 WS-RATE-TIER-2         PIC V9(4) VALUE .0150.
+           01 WS-RATE-TIER-3         PIC V9(4) VALUE .0200.
+           01 WS-INTEREST-RATE       PIC V9(4).
+
+           01 WS-OLD-BALANCE         PIC 9(8).
+           01 WS-INTEREST-AMT        PIC 9(8).
+           01 WS-ACCT-COUNT          PIC 9(6) VALUE ZEROES.
+           01 WS-TOTAL-INTEREST      PIC 9(10) VALUE ZEROES.
+
+           01 WS-BRANCH-FILTER       PIC 9(02).
+
+           01 WS-RPT-DETAIL.
+               05 FILLER              PIC X(04) VALUE SPACES.
+               05 WS-RPT-ACCT         PIC 9(08).
+               05 FILLER              PIC X(04) VALUE SPACES.
+               05 WS-RPT-OLD-BAL      PIC $$$,$$$,$$9.
+               05 FILLER              PIC X(04) VALUE SPACES.
+               05 WS-RPT-INTEREST     PIC $$$,$$$,$$9.
+               05 FILLER              PIC X(04) VALUE SPACES.
+               05 WS-RPT-NEW-BAL      PIC $$$,$$$,$$9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       MAIN.
+           PERFORM A0100-OPEN-FILES.
+           PERFORM A0150-GET-BRANCH-FILTER.
+           PERFORM A0200-PRINT-HEADER.
+           PERFORM A0300-READ-NEXT-ACCOUNT.
+           PERFORM A1000-POST-INTEREST UNTIL WS-ACCT-EOF.
+           PERFORM A2000-PRINT-SUMMARY.
+           PERFORM A9000-CLOSE-FILES.
+           STOP RUN.
+
+           A0100-OPEN-FILES.
+               OPEN I-O ACCT-FILE
+               OPEN EXTEND TRAN-FILE
+               IF WS-TRAN-FILE-STATUS = '05'
+                   OR WS-TRAN-FILE-STATUS = '35'
+                   OPEN OUTPUT TRAN-FILE
+               END-IF
+               OPEN OUTPUT RPT-FILE.
+
+           A0150-GET-BRANCH-FILTER.
+               DISPLAY "ENTER BRANCH CODE TO POST (OR 00 FOR ALL)"
+               ACCEPT WS-BRANCH-FILTER.
+
+           A0200-PRINT-HEADER.
+               MOVE "INTEREST POSTING REPORT" TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE "ACCOUNT     OLD BAL      INTEREST     NEW BAL"
+                   TO RPT-LINE
+               WRITE RPT-LINE.
+
+           A0300-READ-NEXT-ACCOUNT.
+               READ ACCT-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+               END-READ.
+
+           A1000-POST-INTEREST.
+               IF WS-BRANCH-FILTER NOT = ZEROES
+                   AND AR-BRANCH-CODE NOT = WS-BRANCH-FILTER
+                   CONTINUE
+               ELSE IF AR-CLOSED OR AR-FROZEN
+                   DISPLAY "INTEREST SKIPPED, ACCOUNT NOT ACTIVE "
+                       AR-BANK-ACCOUNT
+               ELSE
+                   PERFORM A1100-COMPUTE-INTEREST
+                   PERFORM A1200-POST-AND-JOURNAL
+                   PERFORM A1300-WRITE-REPORT-LINE
+               END-IF
+               PERFORM A0300-READ-NEXT-ACCOUNT.
+
+           A1100-COMPUTE-INTEREST.
+               MOVE AR-BALANCE TO WS-OLD-BALANCE
+               EVALUATE TRUE
+                   WHEN AR-BALANCE < 10000
+                       MOVE WS-RATE-TIER-1 TO WS-INTEREST-RATE
+                   WHEN AR-BALANCE < 50000
+                       MOVE WS-RATE-TIER-2 TO WS-INTEREST-RATE
+                   WHEN OTHER
+                       MOVE WS-RATE-TIER-3 TO WS-INTEREST-RATE
+               END-EVALUATE
+               COMPUTE WS-INTEREST-AMT ROUNDED =
+                   AR-BALANCE * WS-INTEREST-RATE.
+
+           A1200-POST-AND-JOURNAL.
+               ADD WS-INTEREST-AMT TO AR-BALANCE
+                   ON SIZE ERROR
+                       DISPLAY "INTEREST SKIPPED, WOULD OVERFLOW "
+                           AR-BANK-ACCOUNT
+                       MOVE ZEROES TO WS-INTEREST-AMT
+               NOT ON SIZE ERROR
+                   REWRITE AR-ACCOUNT-RECORD
+                   ADD 1 TO WS-ACCT-COUNT
+                   ADD WS-INTEREST-AMT TO WS-TOTAL-INTEREST
+                   MOVE AR-BANK-ACCOUNT   TO TR-BANK-ACCOUNT
+                   SET TR-INTEREST        TO TRUE
+                   MOVE WS-INTEREST-AMT   TO TR-AMOUNT
+                   MOVE WS-OLD-BALANCE    TO TR-OLD-BALANCE
+                   MOVE AR-BALANCE        TO TR-NEW-BALANCE
+                   MOVE FUNCTION CURRENT-DATE(1:14) TO TR-TIMESTAMP
+                   MOVE 'N'               TO TR-LARGE-TXN-FLAG
+                   MOVE AR-BRANCH-CODE    TO TR-BRANCH-CODE
+                   MOVE 'N'               TO TR-CROSS-BRANCH-FLAG
+                   WRITE TR-JOURNAL-RECORD
+               END-ADD.
+
+           A1300-WRITE-REPORT-LINE.
+               MOVE AR-BANK-ACCOUNT    TO WS-RPT-ACCT
+               MOVE WS-OLD-BALANCE     TO WS-RPT-OLD-BAL
+               MOVE WS-INTEREST-AMT    TO WS-RPT-INTEREST
+               MOVE AR-BALANCE         TO WS-RPT-NEW-BAL
+               MOVE WS-RPT-DETAIL      TO RPT-LINE
+               WRITE RPT-LINE.
+
+           A2000-PRINT-SUMMARY.
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE "ACCOUNTS PROCESSED / TOTAL INTEREST PAID"
+                   TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE WS-ACCT-COUNT TO WS-RPT-ACCT
+               MOVE WS-TOTAL-INTEREST TO WS-RPT-NEW-BAL
+               MOVE WS-RPT-DETAIL TO RPT-LINE
+               WRITE RPT-LINE.
+
+           A9000-CLOSE-FILES.
+               CLOSE ACCT-FILE
+               CLOSE TRAN-FILE
+               CLOSE RPT-FILE.
+
+       END PROGRAM INT-POST.
