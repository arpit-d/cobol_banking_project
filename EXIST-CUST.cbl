@@ -3,30 +3,162 @@
       * Date: 12/12/22
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modification History
+      * 09/08/24  AD  EVERY WITHDRAWAL/DEPOSIT IS NOW JOURNALED TO
+      *               TRANFILE FOR THE AUDIT TRAIL. ALSO FIXED THE
+      *               "EQUALS ZEROES" TEST, WHICH -STD=IBM REJECTS.
+      * 09/08/24  AD  THIS PROGRAM NOW OWNS ITS OWN ACCTFILE I/O (KEYED
+      *               BY ACCOUNT NUMBER) SO A TRANSFER CAN DEBIT THE
+      *               LOGGED-IN ACCOUNT AND CREDIT ANOTHER ACCOUNT IN
+      *               ONE ATOMIC TELLER SESSION.
+      * 09/08/24  AD  WITHDRAWAL/DEPOSIT AMOUNT AND TRANSFER ACCOUNT/
+      *               AMOUNT ENTRY NOW RE-PROMPT ON A ZERO VALUE
+      *               INSTEAD OF BOUNCING THE TELLER BACK TO THE MENU.
+      * 09/08/24  AD  ACCOUNT STATUS ADDED. A CLOSED ACCOUNT IS TURNED
+      *               AWAY AT THE DOOR, A FROZEN ACCOUNT MAY STILL
+      *               CHECK ITS BALANCE BUT NOT MOVE MONEY, AND A NEW
+      *               MENU OPTION LETS A TELLER CHANGE THE STATUS.
+      * 09/08/24  AD  A JOURNAL ENTRY AT OR ABOVE WS-LARGE-TXN-
+      *               THRESHOLD IS NOW FLAGGED IN TR-LARGE-TXN-FLAG
+      *               AND ALSO WRITTEN TO COMPLREV FOR COMPLIANCE
+      *               REVIEW.
+      * 09/08/24  AD  DEPOSIT AND TRANSFER-IN CREDITS ARE NOW GUARDED
+      *               WITH ON SIZE ERROR SO A BALANCE THAT WOULD
+      *               OVERFLOW AR-BALANCE IS REJECTED INSTEAD OF
+      *               WRAPPING AROUND.
+      * 09/08/24  AD  EVERY JOURNAL ENTRY NOW CARRIES THE BRANCH CODE
+      *               OF THE ACCOUNT IT WAS POSTED AGAINST, AND A
+      *               TRANSFER WHOSE SOURCE AND DESTINATION BRANCHES
+      *               DIFFER IS FLAGGED IN TR-CROSS-BRANCH-FLAG.
+      * 09/08/24  AD  WITHDRAW/DEPOSIT AND TRANSFER NOW BLOCK ON ANY
+      *               STATUS OTHER THAN ACTIVE (NOT JUST FROZEN), SO A
+      *               DORMANT ACCOUNT IS TURNED AWAY AND A MID-SESSION
+      *               CLOSE TAKES EFFECT ON THE VERY NEXT TRANSACTION.
+      * 09/08/24  AD  A TRANSFER THAT ABORTS BECAUSE THE DESTINATION
+      *               ACCOUNT DOESN'T EXIST OR WOULD OVERFLOW NO LONGER
+      *               LEAVES AR-ACCOUNT-RECORD POINTED AT THE
+      *               DESTINATION -- THE LOGGED-IN ACCOUNT IS RE-READ
+      *               BEFORE RETURNING TO THE MENU SO A SUBSEQUENT
+      *               WITHDRAW/DEPOSIT DOESN'T REWRITE THE WRONG ACCT.
+      * 09/08/24  AD  WITHDRAW/DEPOSIT/TRANSFER AMOUNT AND DESTINATION
+      *               ACCOUNT ENTRY NOW REJECT NON-NUMERIC INPUT TOO,
+      *               NOT JUST ZERO.
+      * 09/08/24  AD  WS-USER-CHOICE HAD NO VALUE CLAUSE, AND 0 IS ONE
+      *               OF ITS OWN "88 WS-GO-BACK" VALUES -- ON A FRESH
+      *               RUNTIME-ZEROED FIELD THE USER MENU'S UNTIL TEST
+      *               WAS ALREADY TRUE, SO THE MENU NEVER SHOWED. NOW
+      *               PRIMED TO A NON-TERMINAL VALUE BEFORE THE LOOP.
+      * 09/08/24  AD  A TRANSFER NOW CHECKS THE DESTINATION ACCOUNT'S
+      *               STATUS TOO, NOT JUST THE SOURCE'S -- A TRANSFER
+      *               CAN NO LONGER CREDIT A CLOSED/FROZEN/DORMANT
+      *               DESTINATION.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXIST-CUST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO "ACCTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AR-BANK-ACCOUNT
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT REVIEW-FILE ASSIGN TO "COMPLREV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REVIEW-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ACCT-FILE.
+           COPY ACCTREC.
+
+       FD  TRAN-FILE.
+           COPY TRANREC.
+
+       FD  REVIEW-FILE.
+       01  RV-LINE                   PIC X(80).
+
        WORKING-STORAGE SECTION.
+           01 WS-ACCT-FILE-STATUS    PIC X(02).
+               88 WS-ACCT-NOT-FOUND      VALUE '23'.
+           01 WS-TRAN-FILE-STATUS    PIC X(02).
+           01 WS-REVIEW-FILE-STATUS  PIC X(02).
+
+      *    THRESHOLD ABOVE WHICH A CASH TRANSACTION IS FLAGGED FOR
+      *    COMPLIANCE REVIEW. CHANGE THIS TO RE-TUNE THE LIMIT.
+           01 WS-LARGE-TXN-THRESHOLD PIC 9(8) VALUE 10000.
+
+           01 WS-RV-DETAIL.
+               05 WS-RV-ACCOUNT        PIC 9(08).
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 WS-RV-TYPE           PIC X(01).
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 WS-RV-AMOUNT         PIC $$$,$$$,$$9.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 WS-RV-TIMESTAMP      PIC 9(14).
+
            01 WS-USER-CHOICE         PIC 9.
+               88 WS-GO-BACK             VALUE 0, 4.
            01 WS-INPUT-AMOUNT        PIC 9(8).
            01 WS-BAL-AFTR-PROC       PIC $$$$$$$9.
+           01 WS-OLD-BALANCE         PIC 9(8).
+
+           01 WS-SRC-ACCOUNT         PIC 9(8).
+           01 WS-SRC-OLD-BALANCE     PIC 9(8).
+           01 WS-SRC-BRANCH-CODE     PIC 9(2).
+           01 WS-DEST-ACCOUNT        PIC 9(8).
+           01 WS-DEST-BRANCH-CODE    PIC 9(2).
+           01 WS-XFER-AMOUNT         PIC 9(8).
+           01 WS-CROSS-BRANCH-SW     PIC X(1).
+               88 WS-CROSS-BRANCH        VALUE 'Y'.
+
+           01 WS-STATUS-CHOICE       PIC 9.
+
        LINKAGE SECTION.
            01 LS-BANK-ACCOUNT        PIC 9(8).
-           01 LS-ACCT-NAME.
-               2 LS-FNAME            PIC X(20).
-               2 LS-LNAME            PIC X(30).
-           01 LS-BAL                 PIC 9(8).
-           01 LS-IDX                 PIC 9(2) VALUE 1.
 
-       PROCEDURE DIVISION USING LS-BAL
-                                LS-BANK-ACCOUNT.
+       PROCEDURE DIVISION USING LS-BANK-ACCOUNT.
 
 
        MAIN-PROCEDURE.
 
        MAIN.
+           PERFORM A0100-OPEN-FILES.
+           MOVE LS-BANK-ACCOUNT TO AR-BANK-ACCOUNT
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "ACCOUNT COULD NOT BE RE-READ, GOING BACK"
+           END-READ
+           IF WS-ACCT-NOT-FOUND
+               CONTINUE
+           ELSE IF AR-CLOSED
+               DISPLAY "THIS ACCOUNT IS CLOSED, GOING BACK"
+           ELSE
+               MOVE 9 TO WS-USER-CHOICE
+               PERFORM A1000-DISPLAY-USER-MENU UNTIL WS-GO-BACK
+           END-IF.
+           PERFORM A8000-CLOSE-FILES.
+           GOBACK.
+
+           A0100-OPEN-FILES.
+               OPEN I-O ACCT-FILE
+               OPEN EXTEND TRAN-FILE
+               IF WS-TRAN-FILE-STATUS = '05'
+                   OR WS-TRAN-FILE-STATUS = '35'
+                   OPEN OUTPUT TRAN-FILE
+               END-IF
+               OPEN EXTEND REVIEW-FILE
+               IF WS-REVIEW-FILE-STATUS = '05'
+                   OR WS-REVIEW-FILE-STATUS = '35'
+                   OPEN OUTPUT REVIEW-FILE
+               END-IF.
+
            A1000-DISPLAY-USER-MENU.
 
                DISPLAY "PLEASE CHOOSE 1 OF THE BELOW"
@@ -35,6 +167,8 @@
                DISPLAY "> 2. DEPOSIT"
                DISPLAY "> 3. CHECK BALANCE"
                DISPLAY "> 4. GO BACK"
+               DISPLAY "> 5. TRANSFER TO ANOTHER ACCOUNT"
+               DISPLAY "> 6. CHANGE ACCOUNT STATUS"
                ACCEPT WS-USER-CHOICE.
                EVALUATE WS-USER-CHOICE
                    WHEN 1
@@ -42,37 +176,254 @@
                        PERFORM A2000-PROCESS-WITH-AND-DEP
                    WHEN 3
                        PERFORM A9000-DISPLAY-BALANCE
-                       PERFORM A1000-DISPLAY-USER-MENU
+                   WHEN 5
+                       PERFORM A3000-PROCESS-TRANSFER
+                   WHEN 6
+                       PERFORM A6000-CHANGE-ACCOUNT-STATUS
                    WHEN 0
                    WHEN 4
                        DISPLAY "GOING BACK TO HOME PANEL"
-                       EXIT
-                       GOBACK.
+               END-EVALUATE.
 
            A2000-PROCESS-WITH-AND-DEP.
-               DISPLAY "ENTER AMOUNT TO WITHDRAW"
-               ACCEPT WS-INPUT-AMOUNT
-               IF WS-INPUT-AMOUNT EQUALS ZEROES
-                   DISPLAY "INVALID VALUE ENTERED. PLEASE TRY AGAIN"
-                   PERFORM MAIN
+               IF NOT AR-ACTIVE
+                   DISPLAY "ACCOUNT STATUS DOES NOT ALLOW TRANSACTIONS"
                ELSE
+                   MOVE ZEROES TO WS-INPUT-AMOUNT
+                   PERFORM A2050-PROMPT-AMOUNT
+                       UNTIL WS-INPUT-AMOUNT NOT = ZEROES
+                   MOVE AR-BALANCE TO WS-OLD-BALANCE
                    IF WS-USER-CHOICE = 1
-                      IF WS-INPUT-AMOUNT > LS-BAL
+                      IF WS-INPUT-AMOUNT > AR-BALANCE
                         DISPLAY "CAN'T WITHDRAW MORE THAN ACCNT BALANCE"
                       ELSE
-                       COMPUTE LS-BAL = LS-BAL - WS-INPUT-AMOUNT
+                       COMPUTE AR-BALANCE =
+                           AR-BALANCE - WS-INPUT-AMOUNT
                        DISPLAY "SUCCESFULLY WITHDRAWED"
+                       REWRITE AR-ACCOUNT-RECORD
+                       PERFORM A7000-WRITE-JOURNAL-ENTRY
                       END-IF
                    ELSE
-                       COMPUTE LS-BAL = LS-BAL + WS-INPUT-AMOUNT
-                       DISPLAY "SUCCESFULLY DEPOSITED"
+                       COMPUTE AR-BALANCE =
+                           AR-BALANCE + WS-INPUT-AMOUNT
+                           ON SIZE ERROR
+                               DISPLAY "DEPOSIT WOULD OVERFLOW THE "
+                                   "ACCOUNT BALANCE, REJECTED"
+                       NOT ON SIZE ERROR
+                           DISPLAY "SUCCESFULLY DEPOSITED"
+                           REWRITE AR-ACCOUNT-RECORD
+                           PERFORM A7000-WRITE-JOURNAL-ENTRY
+                       END-COMPUTE
+                   END-IF
+                   PERFORM A9000-DISPLAY-BALANCE
+               END-IF.
+
+           A2050-PROMPT-AMOUNT.
+               IF WS-USER-CHOICE = 1
+                   DISPLAY "ENTER AMOUNT TO WITHDRAW"
+               ELSE
+                   DISPLAY "ENTER AMOUNT TO DEPOSIT"
+               END-IF
+               ACCEPT WS-INPUT-AMOUNT
+               IF WS-INPUT-AMOUNT NOT NUMERIC
+                   DISPLAY "AMOUNT MUST BE NUMERIC. PLEASE TRY AGAIN"
+                   MOVE ZEROES TO WS-INPUT-AMOUNT
+               ELSE IF WS-INPUT-AMOUNT = ZEROES
+                   DISPLAY "INVALID VALUE ENTERED. PLEASE TRY AGAIN"
+               END-IF.
+
+           A3050-PROMPT-DEST-ACCOUNT.
+               DISPLAY "ENTER DESTINATION ACCOUNT NUMBER"
+               ACCEPT WS-DEST-ACCOUNT
+               IF WS-DEST-ACCOUNT NOT NUMERIC
+                   DISPLAY "INVALID VALUE ENTERED. PLEASE TRY AGAIN"
+                   MOVE ZEROES TO WS-DEST-ACCOUNT
+               ELSE IF WS-DEST-ACCOUNT = ZEROES
+                   DISPLAY "INVALID VALUE ENTERED. PLEASE TRY AGAIN"
+               END-IF.
+
+           A3100-PROMPT-XFER-AMOUNT.
+               DISPLAY "ENTER AMOUNT TO TRANSFER"
+               ACCEPT WS-XFER-AMOUNT
+               IF WS-XFER-AMOUNT NOT NUMERIC
+                   DISPLAY "AMOUNT MUST BE NUMERIC. PLEASE TRY AGAIN"
+                   MOVE ZEROES TO WS-XFER-AMOUNT
+               ELSE IF WS-XFER-AMOUNT = ZEROES
+                   DISPLAY "INVALID VALUE ENTERED. PLEASE TRY AGAIN"
+               END-IF.
+
+           A3000-PROCESS-TRANSFER.
+               IF NOT AR-ACTIVE
+                   DISPLAY "ACCOUNT STATUS DOES NOT ALLOW TRANSACTIONS"
+               ELSE
+                   PERFORM A3010-DO-TRANSFER
+               END-IF.
+
+           A3010-DO-TRANSFER.
+               MOVE AR-BANK-ACCOUNT TO WS-SRC-ACCOUNT
+               MOVE AR-BALANCE      TO WS-SRC-OLD-BALANCE
+               MOVE AR-BRANCH-CODE  TO WS-SRC-BRANCH-CODE
+               MOVE ZEROES TO WS-DEST-ACCOUNT
+               PERFORM A3050-PROMPT-DEST-ACCOUNT
+                   UNTIL WS-DEST-ACCOUNT NOT = ZEROES
+               MOVE ZEROES TO WS-XFER-AMOUNT
+               PERFORM A3100-PROMPT-XFER-AMOUNT
+                   UNTIL WS-XFER-AMOUNT NOT = ZEROES
+               IF WS-DEST-ACCOUNT = WS-SRC-ACCOUNT
+                   DISPLAY "CANNOT TRANSFER TO THE SAME ACCOUNT"
+               ELSE IF WS-XFER-AMOUNT > WS-SRC-OLD-BALANCE
+                   DISPLAY "CAN'T TRANSFER MORE THAN ACCNT BALANCE"
+               ELSE
+                   MOVE WS-DEST-ACCOUNT TO AR-BANK-ACCOUNT
+                   READ ACCT-FILE
+                       INVALID KEY
+                           DISPLAY "DESTINATION ACCOUNT DOES NOT EXIST"
+                   END-READ
+                   IF WS-ACCT-NOT-FOUND
+                       MOVE WS-SRC-ACCOUNT TO AR-BANK-ACCOUNT
+                       READ ACCT-FILE
+                           INVALID KEY
+                               DISPLAY "SOURCE ACCT RE-READ FAILED"
+                       END-READ
+                   ELSE IF NOT AR-ACTIVE
+                       DISPLAY "DESTINATION ACCOUNT STATUS DOES NOT "
+                           "ALLOW CREDITS, TRANSFER ABORTED"
+                       MOVE WS-SRC-ACCOUNT TO AR-BANK-ACCOUNT
+                       READ ACCT-FILE
+                           INVALID KEY
+                               DISPLAY "SOURCE ACCT RE-READ FAILED"
+                       END-READ
+                   ELSE
+                       MOVE AR-BRANCH-CODE TO WS-DEST-BRANCH-CODE
+                       IF WS-DEST-BRANCH-CODE NOT = WS-SRC-BRANCH-CODE
+                           SET WS-CROSS-BRANCH TO TRUE
+                           DISPLAY "NOTE: CROSS-BRANCH TRANSFER"
+                       ELSE
+                           MOVE 'N' TO WS-CROSS-BRANCH-SW
+                       END-IF
+                       COMPUTE AR-BALANCE = AR-BALANCE + WS-XFER-AMOUNT
+                           ON SIZE ERROR
+                               DISPLAY "TRANSFER WOULD OVERFLOW THE "
+                                   "DESTINATION BALANCE, ABORTED"
+                               MOVE WS-SRC-ACCOUNT TO AR-BANK-ACCOUNT
+                               READ ACCT-FILE
+                                   INVALID KEY
+                                       DISPLAY
+                                           "SOURCE ACCT RE-READ FAILED"
+                               END-READ
+                       NOT ON SIZE ERROR
+                           REWRITE AR-ACCOUNT-RECORD
+                           MOVE WS-DEST-ACCOUNT   TO TR-BANK-ACCOUNT
+                           SET TR-TRANSFER-IN     TO TRUE
+                           MOVE WS-XFER-AMOUNT    TO TR-AMOUNT
+                           COMPUTE TR-OLD-BALANCE =
+                               AR-BALANCE - WS-XFER-AMOUNT
+                           MOVE AR-BALANCE        TO TR-NEW-BALANCE
+                           MOVE WS-DEST-BRANCH-CODE TO TR-BRANCH-CODE
+                           MOVE WS-CROSS-BRANCH-SW
+                               TO TR-CROSS-BRANCH-FLAG
+                           MOVE FUNCTION CURRENT-DATE(1:14)
+                               TO TR-TIMESTAMP
+                           PERFORM A7500-CHECK-LARGE-TXN
+                           WRITE TR-JOURNAL-RECORD
+                           IF TR-LARGE-TXN
+                               PERFORM A7600-WRITE-REVIEW-ENTRY
+                           END-IF
+
+                           MOVE WS-SRC-ACCOUNT TO AR-BANK-ACCOUNT
+                           READ ACCT-FILE
+                               INVALID KEY
+                                   DISPLAY "SOURCE ACCT RE-READ FAILED"
+                           END-READ
+                           COMPUTE AR-BALANCE =
+                               AR-BALANCE - WS-XFER-AMOUNT
+                           REWRITE AR-ACCOUNT-RECORD
+                           MOVE WS-SRC-ACCOUNT      TO TR-BANK-ACCOUNT
+                           SET TR-TRANSFER-OUT      TO TRUE
+                           MOVE WS-XFER-AMOUNT      TO TR-AMOUNT
+                           MOVE WS-SRC-OLD-BALANCE  TO TR-OLD-BALANCE
+                           MOVE AR-BALANCE          TO TR-NEW-BALANCE
+                           MOVE WS-SRC-BRANCH-CODE  TO TR-BRANCH-CODE
+                           MOVE WS-CROSS-BRANCH-SW
+                               TO TR-CROSS-BRANCH-FLAG
+                           MOVE FUNCTION CURRENT-DATE(1:14)
+                               TO TR-TIMESTAMP
+                           PERFORM A7500-CHECK-LARGE-TXN
+                           WRITE TR-JOURNAL-RECORD
+                           IF TR-LARGE-TXN
+                               PERFORM A7600-WRITE-REVIEW-ENTRY
+                           END-IF
+
+                           DISPLAY "TRANSFER COMPLETE"
+                           PERFORM A9000-DISPLAY-BALANCE
+                       END-COMPUTE
                    END-IF
-               PERFORM A9000-DISPLAY-BALANCE
+               END-IF.
+
+           A6000-CHANGE-ACCOUNT-STATUS.
+               DISPLAY "CURRENT STATUS IS " AR-STATUS
+               DISPLAY "CHOOSE NEW STATUS"
+               DISPLAY "> 1. ACTIVE"
+               DISPLAY "> 2. DORMANT"
+               DISPLAY "> 3. FROZEN"
+               DISPLAY "> 4. CLOSED"
+               ACCEPT WS-STATUS-CHOICE
+               EVALUATE WS-STATUS-CHOICE
+                   WHEN 1
+                       SET AR-ACTIVE TO TRUE
+                   WHEN 2
+                       SET AR-DORMANT TO TRUE
+                   WHEN 3
+                       SET AR-FROZEN TO TRUE
+                   WHEN 4
+                       SET AR-CLOSED TO TRUE
+                   WHEN OTHER
+                       DISPLAY "WRONG VALUE ENTERED, STATUS UNCHANGED"
+               END-EVALUATE
+               REWRITE AR-ACCOUNT-RECORD
+               DISPLAY "STATUS IS NOW " AR-STATUS.
+
+           A7000-WRITE-JOURNAL-ENTRY.
+               MOVE LS-BANK-ACCOUNT   TO TR-BANK-ACCOUNT
+               IF WS-USER-CHOICE = 1
+                   SET TR-WITHDRAWAL TO TRUE
+               ELSE
+                   SET TR-DEPOSIT TO TRUE
                END-IF
-               PERFORM A1000-DISPLAY-USER-MENU.
+               MOVE WS-INPUT-AMOUNT   TO TR-AMOUNT
+               MOVE WS-OLD-BALANCE    TO TR-OLD-BALANCE
+               MOVE AR-BALANCE        TO TR-NEW-BALANCE
+               MOVE AR-BRANCH-CODE    TO TR-BRANCH-CODE
+               MOVE 'N'               TO TR-CROSS-BRANCH-FLAG
+               MOVE FUNCTION CURRENT-DATE(1:14) TO TR-TIMESTAMP
+               PERFORM A7500-CHECK-LARGE-TXN
+               WRITE TR-JOURNAL-RECORD
+               IF TR-LARGE-TXN
+                   PERFORM A7600-WRITE-REVIEW-ENTRY
+               END-IF.
+
+           A7500-CHECK-LARGE-TXN.
+               IF TR-AMOUNT >= WS-LARGE-TXN-THRESHOLD
+                   SET TR-LARGE-TXN TO TRUE
+               ELSE
+                   MOVE 'N' TO TR-LARGE-TXN-FLAG
+               END-IF.
+
+           A7600-WRITE-REVIEW-ENTRY.
+               MOVE TR-BANK-ACCOUNT   TO WS-RV-ACCOUNT
+               MOVE TR-TYPE           TO WS-RV-TYPE
+               MOVE TR-AMOUNT         TO WS-RV-AMOUNT
+               MOVE TR-TIMESTAMP      TO WS-RV-TIMESTAMP
+               MOVE WS-RV-DETAIL      TO RV-LINE
+               WRITE RV-LINE.
 
            A9000-DISPLAY-BALANCE.
-               MOVE LS-BAL TO WS-BAL-AFTR-PROC
-               DISPLAY "CURRENT BALANCE IS " WS-BAL-AFTR-PROC
+               MOVE AR-BALANCE TO WS-BAL-AFTR-PROC
+               DISPLAY "CURRENT BALANCE IS " WS-BAL-AFTR-PROC.
+
+           A8000-CLOSE-FILES.
+               CLOSE ACCT-FILE
+               CLOSE TRAN-FILE
+               CLOSE REVIEW-FILE.
 
        EXIT.
