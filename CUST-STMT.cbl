@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author: ARPIT D
+      * Date: 09/08/24
+      * Purpose: MONTHLY CUSTOMER STATEMENT. SCANS TRANFILE FOR ONE
+      *          ACCOUNT'S ENTRIES IN A GIVEN YEAR/MONTH AND PRINTS
+      *          EACH ONE WITH ITS RUNNING BALANCE, PLUS TOTALS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUST-STMT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO "ACCTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AR-BANK-ACCOUNT
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "STMTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+           COPY ACCTREC.
+
+       FD  TRAN-FILE.
+           COPY TRANREC.
+
+       FD  RPT-FILE.
+       01  RPT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-ACCT-FILE-STATUS    PIC X(02).
+               88 WS-ACCT-NOT-FOUND      VALUE '23'.
+           01 WS-TRAN-FILE-STATUS    PIC X(02).
+               88 WS-TRAN-EOF            VALUE '10'.
+           01 WS-RPT-FILE-STATUS     PIC X(02).
+
+           01 WS-STMT-ACCOUNT        PIC 9(08).
+           01 WS-STMT-YEAR           PIC 9(04).
+           01 WS-STMT-MONTH          PIC 9(02).
+           01 WS-STMT-YYYYMM         PIC 9(06).
+           01 WS-TR-YYYYMM           PIC 9(06).
+
+           01 WS-ENTRY-COUNT         PIC 9(06) VALUE ZEROES.
+           01 WS-TOTAL-DEPOSITS      PIC 9(10) VALUE ZEROES.
+           01 WS-TOTAL-WITHDRAWALS   PIC 9(10) VALUE ZEROES.
+
+           01 WS-STMT-DETAIL.
+               05 WS-SD-DATE          PIC 9(08).
+               05 FILLER              PIC X(02) VALUE SPACES.
+               05 WS-SD-TYPE          PIC X(01).
+               05 FILLER              PIC X(02) VALUE SPACES.
+               05 WS-SD-AMOUNT        PIC $$$,$$$,$$9.
+               05 FILLER              PIC X(02) VALUE SPACES.
+               05 WS-SD-BALANCE       PIC $$$,$$$,$$9.
+
+           01 WS-STMT-TOTALS.
+               05 FILLER              PIC X(04) VALUE SPACES.
+               05 WS-ST-LABEL         PIC X(22).
+               05 WS-ST-AMOUNT        PIC $$$,$$$,$$9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       MAIN.
+           PERFORM A0100-OPEN-FILES.
+           PERFORM A0200-GET-STATEMENT-PARMS.
+           PERFORM A0300-PRINT-HEADER.
+           PERFORM A0400-READ-NEXT-ENTRY.
+           PERFORM A1000-PROCESS-ENTRY UNTIL WS-TRAN-EOF.
+           PERFORM A2000-PRINT-TOTALS.
+           PERFORM A9000-CLOSE-FILES.
+           STOP RUN.
+
+           A0100-OPEN-FILES.
+               OPEN INPUT ACCT-FILE
+               OPEN INPUT TRAN-FILE
+               OPEN OUTPUT RPT-FILE.
+
+           A0200-GET-STATEMENT-PARMS.
+               DISPLAY "ENTER ACCOUNT NUMBER FOR STATEMENT"
+               ACCEPT WS-STMT-ACCOUNT
+               DISPLAY "ENTER STATEMENT YEAR (YYYY)"
+               ACCEPT WS-STMT-YEAR
+               DISPLAY "ENTER STATEMENT MONTH (MM)"
+               ACCEPT WS-STMT-MONTH
+               COMPUTE WS-STMT-YYYYMM =
+                   (WS-STMT-YEAR * 100) + WS-STMT-MONTH
+               MOVE WS-STMT-ACCOUNT TO AR-BANK-ACCOUNT
+               READ ACCT-FILE
+                   INVALID KEY
+                       DISPLAY "ACCOUNT NOT ON FILE, STATEMENT WILL "
+                           "BE EMPTY"
+               END-READ.
+
+           A0300-PRINT-HEADER.
+               MOVE "MONTHLY CUSTOMER STATEMENT" TO RPT-LINE
+               WRITE RPT-LINE
+               IF NOT WS-ACCT-NOT-FOUND
+                   MOVE AR-FNAME TO RPT-LINE
+                   WRITE RPT-LINE
+                   MOVE AR-LNAME TO RPT-LINE
+                   WRITE RPT-LINE
+               END-IF
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE "DATE        TYPE     AMOUNT         BALANCE"
+                   TO RPT-LINE
+               WRITE RPT-LINE.
+
+           A0400-READ-NEXT-ENTRY.
+               READ TRAN-FILE
+                   AT END
+                       CONTINUE
+               END-READ.
+
+           A1000-PROCESS-ENTRY.
+               MOVE TR-TIMESTAMP(1:6) TO WS-TR-YYYYMM
+               IF TR-BANK-ACCOUNT = WS-STMT-ACCOUNT
+                   AND WS-TR-YYYYMM = WS-STMT-YYYYMM
+                   PERFORM A1100-WRITE-STATEMENT-LINE
+                   PERFORM A1200-ADD-TO-TOTALS
+               END-IF
+               PERFORM A0400-READ-NEXT-ENTRY.
+
+           A1100-WRITE-STATEMENT-LINE.
+               ADD 1 TO WS-ENTRY-COUNT
+               MOVE TR-TIMESTAMP(1:8) TO WS-SD-DATE
+               MOVE TR-TYPE           TO WS-SD-TYPE
+               MOVE TR-AMOUNT         TO WS-SD-AMOUNT
+               MOVE TR-NEW-BALANCE    TO WS-SD-BALANCE
+               MOVE WS-STMT-DETAIL    TO RPT-LINE
+               WRITE RPT-LINE.
+
+           A1200-ADD-TO-TOTALS.
+               EVALUATE TRUE
+                   WHEN TR-DEPOSIT
+                   WHEN TR-TRANSFER-IN
+                   WHEN TR-INTEREST
+                       ADD TR-AMOUNT TO WS-TOTAL-DEPOSITS
+                   WHEN TR-WITHDRAWAL
+                   WHEN TR-TRANSFER-OUT
+                       ADD TR-AMOUNT TO WS-TOTAL-WITHDRAWALS
+               END-EVALUATE.
+
+           A2000-PRINT-TOTALS.
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE
+
+               MOVE "TOTAL DEPOSITS"       TO WS-ST-LABEL
+               MOVE WS-TOTAL-DEPOSITS      TO WS-ST-AMOUNT
+               MOVE WS-STMT-TOTALS         TO RPT-LINE
+               WRITE RPT-LINE
+
+               MOVE "TOTAL WITHDRAWALS"    TO WS-ST-LABEL
+               MOVE WS-TOTAL-WITHDRAWALS   TO WS-ST-AMOUNT
+               MOVE WS-STMT-TOTALS         TO RPT-LINE
+               WRITE RPT-LINE
+
+               IF WS-ENTRY-COUNT = ZEROES
+                   MOVE "NO ACTIVITY THIS PERIOD" TO RPT-LINE
+                   WRITE RPT-LINE
+               END-IF.
+
+           A9000-CLOSE-FILES.
+               CLOSE ACCT-FILE
+               CLOSE TRAN-FILE
+               CLOSE RPT-FILE.
+
+       END PROGRAM CUST-STMT.
